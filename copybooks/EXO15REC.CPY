@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: EXO15REC
+      * Purpose:  Shared detail-record layout for the Exo15 sort
+      *           utility (NOM / SORTIE and their working-storage
+      *           mirrors TEMP-NOM, TAMPON, ZONE-G).
+      *           Include under an 01-level group with:
+      *               COPY EXO15REC REPLACING ==:PFX:== BY ==xxx==.
+      * Modification history
+      * 2026-08-08  RB  Widened ID/NOM and added MONTANT so the sort
+      *                 can be pointed at production-sized records
+      *                 instead of only the 2/7-byte demo layout.
+      ******************************************************************
+           02 :PFX:-ID PIC X(06).
+           02 :PFX:-NOM PIC X(30).
+           02 :PFX:-MONTANT PIC S9(09)V99 COMP-3.
