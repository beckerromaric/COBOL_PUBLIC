@@ -3,51 +3,638 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  RB  NOM/SORTIE assignment is now read at run time
+      *                 (env var override, falling back to a parameter
+      *                 default) instead of a literal Desktop path, so
+      *                 the job can be pointed at any dataset without
+      *                 a recompile.
+      * 2026-08-08  RB  Added WS-ORDRE parameter: TRI-BULLE now breaks
+      *                 F-ID ties on F-NOM and can run ascending or
+      *                 descending.
+      * 2026-08-08  RB  FIN2 now writes a control report (RAPPORT) with
+      *                 the job start/end timestamps and the read/write
+      *                 counts instead of just a console DISPLAY.
+      * 2026-08-08  RB  Added a checkpoint file: FIN now saves the pass
+      *                 number and BOOL after every completed pass, and
+      *                 DEBUT can resume from it (EXO15_RESTART=O)
+      *                 instead of always starting a big file at pass 1.
+      * 2026-08-08  RB  ENREG/F-SORTIE (and their TEMP-NOM/TAMPON/
+      *                 ZONE-G mirrors) now use the EXO15REC copybook:
+      *                 6-byte ID, 30-byte name, plus a MONTANT amount,
+      *                 in place of the 2/7-byte demo layout.
+      * 2026-08-08  RB  Added VALIDATION-DOUBLONS: on a fresh run (not a
+      *                 checkpoint restart) NOM is read once up front to
+      *                 flag repeated F-ID values on a DOUBLONS report
+      *                 before the bubble sort proper starts.
+      * 2026-08-09  RB  Added FINALISER-SORTIE: once the sort loop ends,
+      *                 the file holding the final result is wrapped
+      *                 with a header (run date, expected count) and a
+      *                 trailer (actual count), built in a SORTIE-
+      *                 FINALE work file and copied back into SORTIE
+      *                 itself, so a downstream job can check
+      *                 completeness at a glance on the one file it
+      *                 already reads, without teaching the per-pass
+      *                 NOM/SORTIE ping-pong itself about control
+      *                 records.
+      * 2026-08-09  RB  Added a gros-volume mode (EXO15_MODE_TRI=S):
+      *                 SORT SD-FICHIER replaces the pass-per-full-file
+      *                 bubble sort for large inputs; the bubble sort
+      *                 stays the default/fallback for small jobs.
+      * 2026-08-09  RB  Added an AUDIT log: a before-tri snapshot of
+      *                 NOM (piggybacked on VALIDATION-DOUBLONS' read
+      *                 loop) and an after-tri snapshot of the final
+      *                 SORTIE (piggybacked on FINALISER-SORTIE's copy
+      *                 loop), for change-control proof that a run only
+      *                 reordered records and did not alter values.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Exo15.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT NOM ASSIGN TO 'C:\Users\***\Desktop\EXO15.txt'.
-           SELECT SORTIE ASSIGN TO 'C:\Users\***\Desktop\EXO15-S.txt'.
+           SELECT NOM ASSIGN TO DYNAMIC WS-NOM-DSN.
+           SELECT SORTIE ASSIGN TO DYNAMIC WS-SORTIE-DSN.
+           SELECT RAPPORT ASSIGN TO DYNAMIC WS-RAPPORT-DSN
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHECKPOINT ASSIGN TO DYNAMIC WS-CKPT-DSN
+               FILE STATUS IS WS-CKPT-STATUT.
+      *    FICHIER TAMPON D'ECRIRE-CHECKPOINT (VOIR PLUS BAS) : LE
+      *    NOUVEAU CHECKPOINT Y EST ECRIT PUIS RENOMME SUR L'ANCIEN, AU
+      *    LIEU DE TRONQUER CHECKPOINT DIRECTEMENT AVANT D'AVOIR ECRIT
+      *    LE NOUVEAU CONTENU.
+           SELECT CHECKPOINT-TMP ASSIGN TO DYNAMIC WS-CKPT-TMP-DSN
+               FILE STATUS IS WS-CKPT-TMP-STATUT.
+           SELECT DOUBLONS ASSIGN TO DYNAMIC WS-DOUBLONS-DSN
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT SORTIE-FINALE ASSIGN TO DYNAMIC WS-FINALE-DSN.
+           SELECT SD-FICHIER ASSIGN TO DYNAMIC WS-SORTWORK-DSN.
+           SELECT AUDIT ASSIGN TO DYNAMIC WS-AUDIT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUT.
        DATA DIVISION.
        FILE SECTION.
        FD  NOM.
        01  ENREG.
-           02 F-ID PIC XX.
-           02 F-NOM PIC X(7).
+           COPY EXO15REC REPLACING ==:PFX:== BY ==F==.
        FD  SORTIE.
        01  F-SORTIE.
-           02 S-ID PIC XX.
-           02 S-NOM PIC X(7).
+           COPY EXO15REC REPLACING ==:PFX:== BY ==S==.
+      *    FICHIER DE TRAVAIL INTERNE DE FINALISER-SORTIE : C'EST LA
+      *    QU'EST CONSTRUITE LA VERSION ENVELOPPEE (EN-TETE + DETAILS +
+      *    FIN) AVANT D'ETRE RAPATRIEE DANS SORTIE LUI-MEME (VOIR
+      *    COPIER-STAGE-VERS-SORTIE), PUISQUE SORTIE NE PEUT PAS SE
+      *    LIRE ET S'ECRIRE EN MEME TEMPS. MEME GABARIT QUE F-SORTIE :
+      *    EN-TETE/FIN SONT DE SIMPLES ENREGISTREMENTS DONT SF-ID PORTE
+      *    UN CODE RESERVE (HDRCTL/TRLCTL) QUI NE PEUT PAS COLLISIONNER
+      *    AVEC UN VRAI IDENTIFIANT SUR 6 CARACTERES DE CE JEU DE TEST.
+      *    ATTENTION : LE GABARIT PARTAGE N'A PAS DE ZONE DE CONTROLE
+      *    DEDIEE, DONC L'EN-TETE ET LA FIN DETOURNENT SF-MONTANT (ZONE
+      *    MONTANT, PIC S9(09)V99 COMP-3) POUR Y PORTER UN NOMBRE
+      *    D'ENREGISTREMENTS (PREVU, PUIS ECRIT) ET NON UNE SOMME EN
+      *    DEVISE. TOUT PROGRAMME AVAL QUI LIT SORTIE DOIT TESTER SF-ID
+      *    AVANT D'INTERPRETER SF-MONTANT, SOUS PEINE DE CONFONDRE CE
+      *    COMPTE AVEC UN MONTANT. LA VALEUR SENTINELLE 999999999.99
+      *    DANS L'EN-TETE SIGNIFIE "NOMBRE PREVU INCONNU" (VOIR
+      *    WS-NB-ENR-INCONNU) ET NE DOIT PAS ETRE LUE COMME UN VRAI
+      *    COMPTE, NI COMPAREE TELLE QUELLE AU COMPTE DE LA FIN.
+       FD  SORTIE-FINALE.
+       01  ENR-FINALE.
+           COPY EXO15REC REPLACING ==:PFX:== BY ==SF==.
+       FD  RAPPORT.
+       01  LIGNE-RAPPORT PIC X(80).
+       FD  DOUBLONS.
+       01  LIGNE-DOUBLON PIC X(110).
+      *    JOURNAL D'AUDIT AVANT/APRES TRI (VOIR ECRIRE-AUDIT-AVANT ET
+      *    ECRIRE-AUDIT-APRES) : PREUVE POUR LE CONTROLE DE CHANGEMENT
+      *    QUE LE TRI N'A QUE REORDONNE LES ENREGISTREMENTS, SANS EN
+      *    MODIFIER LES VALEURS.
+       FD  AUDIT.
+       01  LIGNE-AUDIT PIC X(80).
+       FD  CHECKPOINT.
+       01  ENR-CHECKPOINT.
+           02 CKPT-COMPTEUR-PASSAGE PIC 999.
+           02 CKPT-BOOL PIC 9.
+      *    CUMULS LUS/ECRITS DEPUIS LE DEBUT DU JOB (ET NON DEPUIS LA
+      *    REPRISE), POUR QUE FIN2 RESTE EXACT APRES UN REDEMARRAGE.
+           02 CKPT-NB-LUS PIC 9(07).
+           02 CKPT-NB-ECRITS PIC 9(07).
+      *    COMPTE ETABLI PAR VALIDATION-DOUBLONS AU DEPART A FROID, POUR
+      *    QUE CONTROLE-COHERENCE ET LE RAPPORT DE FIN AIENT TOUJOURS UN
+      *    VRAI EFFECTIF DE DEPART A COMPARER, MEME APRES UNE REPRISE
+      *    (VALIDATION-DOUBLONS NE REJOUE PAS SUR UNE REPRISE).
+           02 CKPT-NB-ENR PIC 9(07).
+       FD  CHECKPOINT-TMP.
+       01  ENR-CHECKPOINT-TMP.
+           02 CKPT-COMPTEUR-PASSAGE-TMP PIC 999.
+           02 CKPT-BOOL-TMP PIC 9.
+           02 CKPT-NB-LUS-TMP PIC 9(07).
+           02 CKPT-NB-ECRITS-TMP PIC 9(07).
+           02 CKPT-NB-ENR-TMP PIC 9(07).
+      *    FICHIER DE TRI UTILISE PAR LE MODE GROS VOLUME (VOIR
+      *    MODE-HAUT-VOLUME) : CONFIE LE TRI AU MOTEUR SORT AU LIEU DE
+      *    MULTIPLIER LES PASSAGES COMPLETS DU TRI A BULLE.
+       SD  SD-FICHIER.
+       01  SD-ENREG.
+           COPY EXO15REC REPLACING ==:PFX:== BY ==SD==.
        WORKING-STORAGE SECTION.
        77  BOOL PIC 9 VALUE 0.
        77  EOF PIC 9.
        77  SORTIR PIC 9.
        77  COMPTEUR-PASSAGE PIC 999.
        01  TEMP-NOM.
-           02 T-ID PIC XX.
-           02 T-NOM PIC X(7).
+           COPY EXO15REC REPLACING ==:PFX:== BY ==T==.
        01  TAMPON.
-           02 Z-ID PIC XX.
-           02 Z-NOM PIC X(7).
+           COPY EXO15REC REPLACING ==:PFX:== BY ==Z==.
        01  ZONE-G.
-           02 G-ID PIC XX.
-           02 G-NOM PIC X(7).
+           COPY EXO15REC REPLACING ==:PFX:== BY ==G==.
+      *    PARAMETRES D'EXECUTION - RENSEIGNES PAR LIRE-PARAMETRES,
+      *    EN PROVENANCE DE L'ENVIRONNEMENT (SURCHARGE STYLE DD JCL)
+      *    OU, A DEFAUT, D'UN NOM DE FICHIER PAR CONVENTION.
+       77  WS-NOM-DSN PIC X(100).
+       77  WS-SORTIE-DSN PIC X(100).
+       77  WS-RAPPORT-DSN PIC X(100).
+       77  WS-CKPT-DSN PIC X(100).
+       77  WS-CKPT-STATUT PIC XX.
+       77  WS-CKPT-TMP-DSN PIC X(100).
+       77  WS-CKPT-TMP-STATUT PIC XX.
+       77  WS-AUDIT-STATUT PIC XX.
+       77  WS-DOUBLONS-DSN PIC X(100).
+       77  WS-FINALE-DSN PIC X(100).
+      *    COPIE DE TRAVAIL UTILISEE PAR FINALISER-SORTIE POUR FAIRE
+      *    TRANSITER UN ENREGISTREMENT DE DETAIL DU FICHIER RESULTAT
+      *    (NOM OU SORTIE, SELON BOOL) VERS SORTIE-FINALE.
+       01  WS-FINALE-DETAIL.
+           COPY EXO15REC REPLACING ==:PFX:== BY ==WF==.
+       77  WS-NB-FINALE PIC 9(07) VALUE 0.
+      *    ZONES DE TRAVAIL DU JOURNAL D'AUDIT AVANT/APRES (VOIR
+      *    ECRIRE-AUDIT-ENTETE, ECRIRE-AUDIT-AVANT, ECRIRE-AUDIT-APRES).
+       77  WS-AUDIT-SECTION PIC X(40).
+       77  WS-AUDIT-MONTANT-EDITE PIC -9(9).99.
+      *    REPRISE SUR CHECKPOINT : O = OUI, N = NON (DEFAUT).
+       77  WS-RESTART PIC X(01).
+           88 REPRISE-DEMANDEE VALUE 'O'.
+           88 REPRISE-NON-DEMANDEE VALUE 'N'.
+      *    SENS DU TRI : A = CROISSANT (DEFAUT), D = DECROISSANT.
+       77  WS-ORDRE PIC X(01).
+           88 ORDRE-CROISSANT VALUE 'A'.
+           88 ORDRE-DECROISSANT VALUE 'D'.
+      *    MODE DE TRI : B = TRI A BULLE (DEFAUT, FICHIER D'APPRENTI-
+      *    SSAGE OU GISEMENT DEJA ELIMINE), S = TRI PAR SORT POUR LES
+      *    GROS VOLUMES (VOIR MODE-HAUT-VOLUME).
+       77  WS-MODE-TRI PIC X(01).
+           88 MODE-BULLE VALUE 'B'.
+           88 MODE-GROS-VOLUME VALUE 'S'.
+       77  WS-SORTWORK-DSN PIC X(100).
+       77  WS-AUDIT-DSN PIC X(100).
+      *    HORODATAGE ET COMPTEURS POUR LE RAPPORT DE CONTROLE DE FIN
+      *    DE TRAITEMENT (VOIR FIN2).
+       77  WS-DATE-DEBUT PIC 9(08).
+       77  WS-HEURE-DEBUT PIC 9(08).
+       77  WS-DATE-FIN PIC 9(08).
+       77  WS-HEURE-FIN PIC 9(08).
+       77  WS-NB-LUS PIC 9(07) VALUE 0.
+       77  WS-NB-ECRITS PIC 9(07) VALUE 0.
+       77  WS-NB-ENR-EDITE PIC ZZZZZZ9.
+       77  WS-NB-FINALE-EDITE PIC ZZZZZZ9.
+       77  WS-COMPTEUR-EDITE PIC ZZ9.
+      *    RESULTAT DU CONTROLE DE COHERENCE LU/ECRIT (VOIR
+      *    CONTROLE-COHERENCE) : O = OK, N = ANOMALIE.
+       77  WS-STATUT-CONTROLE PIC X(01) VALUE 'O'.
+           88 CONTROLE-OK VALUE 'O'.
+           88 CONTROLE-ANOMALIE VALUE 'N'.
+      *    NOMBRE D'ENREGISTREMENTS DU FICHIER (ETABLI UNE FOIS PAR
+      *    VALIDATION-DOUBLONS) ET NOMBRE DE DOUBLONS DETECTES.
+       77  WS-NB-ENR PIC 9(07) VALUE 0.
+       77  WS-NB-DOUBLONS PIC 9(05) VALUE 0.
+       77  WS-TROUVE PIC 9.
+      *    MIS A 1 DES QUE LA TABLE DES ID VUS (5000 AU PLUS) EST
+      *    PLEINE, POUR SIGNALER UNE SEULE FOIS QUE LA VALIDATION NE
+      *    PEUT PLUS DETECTER DE NOUVEAUX DOUBLONS AU-DELA DE CE POINT.
+       77  WS-TABLE-SATUREE PIC 9 VALUE 0.
+      *    A 1 TANT QUE WS-NB-ENR N'A PAS ETE ETABLI PAR UNE
+      *    VALIDATION-DOUBLONS DE CETTE EXECUTION OU RESTAURE D'UN
+      *    CHECKPOINT : SERT A DISTINGUER "INCONNU" DE "GENUINEMENT
+      *    ZERO ENREGISTREMENT" DANS L'EN-TETE DE SORTIE (VOIR
+      *    ECRIRE-ENTETE-FINALE).
+       77  WS-NB-ENR-INCONNU PIC 9 VALUE 1.
+      *    TABLE DES ID DEJA RENCONTRES PENDANT VALIDATION-DOUBLONS.
+       01  WS-TABLE-VUS.
+           05 WS-NB-VUS PIC 9(05) VALUE 0.
+           05 WS-ENTREE-VUE OCCURS 1 TO 5000 TIMES
+                             DEPENDING ON WS-NB-VUS
+                             INDEXED BY WS-IDX-VUS.
+              10 WS-ID-VU PIC X(06).
+              10 WS-NOM-VU PIC X(30).
        PROCEDURE DIVISION.
 
 
        DEBUT.
+           PERFORM LIRE-PARAMETRES
+           ACCEPT WS-DATE-DEBUT FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-DEBUT FROM TIME
            MOVE 0 TO BOOL
            MOVE 0 TO SORTIR
            COMPUTE COMPTEUR-PASSAGE = 0
-           PERFORM MAIN UNTIL SORTIR = 1
+           MOVE 0 TO WS-NB-LUS
+           MOVE 0 TO WS-NB-ECRITS
+           MOVE 1 TO WS-NB-ENR-INCONNU
+           IF MODE-GROS-VOLUME
+      *        LE MODE GROS VOLUME NE PASSE PAS PAR DES PASSAGES, DONC
+      *        NI CHECKPOINT NI REPRISE NE S'APPLIQUENT ICI.
+               PERFORM VALIDATION-DOUBLONS
+               PERFORM MODE-HAUT-VOLUME
+           ELSE
+               PERFORM REPRISE-CHECKPOINT
+               IF COMPTEUR-PASSAGE = 0
+                   PERFORM VALIDATION-DOUBLONS
+               END-IF
+               PERFORM MAIN UNTIL SORTIR = 1
+           END-IF
+      *    FINALISER-SORTIE DOIT TOURNER AVANT CONTROLE-COHERENCE :
+      *    C'EST ELLE QUI ETABLIT WS-NB-FINALE, LE COMPTE INDEPENDANT
+      *    AUQUEL WS-NB-ENR EST RAPPROCHE.
+           PERFORM FINALISER-SORTIE
+           PERFORM CONTROLE-COHERENCE
+      *    EFFACER-CHECKPOINT NE DOIT PURGER QUE LE CHECKPOINT QU'ELLE A
+      *    ELLE-MEME PU CONSULTER : LE MODE GROS VOLUME N'EN TIENT PAS,
+      *    ET NE DOIT DONC PAS EFFACER UN CHECKPOINT DE REPRISE LAISSE
+      *    PAR UN PRECEDENT RUN EN MODE BULLE SUR LE MEME DSN.
+           IF CONTROLE-OK AND NOT MODE-GROS-VOLUME
+               PERFORM EFFACER-CHECKPOINT
+           END-IF
            PERFORM FIN2
            STOP RUN.
+       REPRISE-CHECKPOINT.
+      *    SI UNE REPRISE EST DEMANDEE ET QU'UN CHECKPOINT EXISTE, ON
+      *    REPART DU DERNIER PASSAGE TERMINE AU LIEU DE REJOUER LE TRI
+      *    DEPUIS LE PASSAGE 1.
+           IF REPRISE-DEMANDEE
+               OPEN INPUT CHECKPOINT
+               IF WS-CKPT-STATUT = '00'
+                   READ CHECKPOINT
+                       AT END DISPLAY
+                           'CHECKPOINT VIDE - DEPART AU PASSAGE 1'
+                   END-READ
+                   IF WS-CKPT-STATUT = '00'
+                       MOVE CKPT-COMPTEUR-PASSAGE TO COMPTEUR-PASSAGE
+                       MOVE CKPT-BOOL TO BOOL
+                       MOVE CKPT-NB-LUS TO WS-NB-LUS
+                       MOVE CKPT-NB-ECRITS TO WS-NB-ECRITS
+                       MOVE CKPT-NB-ENR TO WS-NB-ENR
+      *                CKPT-NB-ENR A ZERO NE DISTINGUE PAS UN COMPTE
+      *                GENUINEMENT NUL D'UN CHECKPOINT ECRIT AVANT
+      *                L'AJOUT DE CETTE ZONE (TOUJOURS A ZERO DANS CE
+      *                CAS) : ON LAISSE ALORS WS-NB-ENR-INCONNU A 1,
+      *                PAR COHERENCE AVEC LA CONVENTION DEJA EN PLACE
+      *                DANS CONTROLE-COHERENCE ET FIN2 (WS-NB-ENR = 0
+      *                Y SIGNIFIE DEJA "INCONNU, REPRISE").
+                       IF CKPT-NB-ENR NOT = 0
+                           MOVE 0 TO WS-NB-ENR-INCONNU
+                       END-IF
+                       DISPLAY 'REPRISE APRES LE PASSAGE '
+                           COMPTEUR-PASSAGE
+                   END-IF
+                   CLOSE CHECKPOINT
+               ELSE
+                   DISPLAY 'AUCUN CHECKPOINT - DEPART AU PASSAGE 1'
+               END-IF
+           END-IF.
+       VALIDATION-DOUBLONS.
+      *    PASSE DE VALIDATION AVANT LE TRI PROPREMENT DIT : ON RELIT
+      *    NOM UNE FOIS (VIA LA PARAGRAPHE LECTURE) POUR SIGNALER TOUT
+      *    F-ID RENCONTRE PLUS D'UNE FOIS, SIGNE HABITUEL D'UNE ERREUR
+      *    DE SAISIE EN AMONT, AVANT QU'IL NE SOIT MELANGE DANS LE TRI.
+           MOVE 1 TO BOOL
+           MOVE 0 TO EOF
+           MOVE 0 TO WS-NB-ENR
+           MOVE 0 TO WS-NB-DOUBLONS
+           MOVE 0 TO WS-NB-VUS
+           MOVE 0 TO WS-TABLE-SATUREE
+           OPEN INPUT NOM
+           OPEN OUTPUT DOUBLONS
+           OPEN OUTPUT AUDIT
+           MOVE 'AVANT TRI (NOM)' TO WS-AUDIT-SECTION
+           PERFORM ECRIRE-AUDIT-ENTETE
+           PERFORM LECTURE
+           PERFORM VALIDATION-UNE-LIGNE UNTIL EOF = 1
+           CLOSE NOM
+           CLOSE DOUBLONS
+           CLOSE AUDIT
+           MOVE 0 TO BOOL
+           MOVE 0 TO EOF
+      *    CES LECTURES DE VALIDATION NE FONT PAS PARTIE DU TRI : ELLES
+      *    NE DOIVENT PAS FAUSSER LE CONTROLE-COHERENCE DE LA FIN.
+           MOVE 0 TO WS-NB-LUS
+           MOVE 0 TO WS-NB-ENR-INCONNU.
+       VALIDATION-UNE-LIGNE.
+           ADD 1 TO WS-NB-ENR
+           PERFORM RECHERCHE-DOUBLON
+           PERFORM ECRIRE-AUDIT-AVANT
+           PERFORM LECTURE.
+       RECHERCHE-DOUBLON.
+           MOVE 0 TO WS-TROUVE
+           IF WS-NB-VUS > 0
+               SET WS-IDX-VUS TO 1
+               SEARCH WS-ENTREE-VUE
+                   AT END CONTINUE
+                   WHEN WS-ID-VU (WS-IDX-VUS) = Z-ID
+                       MOVE 1 TO WS-TROUVE
+                       PERFORM ECRIRE-DOUBLON
+               END-SEARCH
+           END-IF
+           IF WS-TROUVE = 0
+               IF WS-NB-VUS < 5000
+                   ADD 1 TO WS-NB-VUS
+                   MOVE Z-ID TO WS-ID-VU (WS-NB-VUS)
+                   MOVE Z-NOM TO WS-NOM-VU (WS-NB-VUS)
+               ELSE
+                   IF WS-TABLE-SATUREE = 0
+                       PERFORM ECRIRE-AVERTISSEMENT-SATURATION
+                   END-IF
+               END-IF
+           END-IF.
+       ECRIRE-AVERTISSEMENT-SATURATION.
+      *    LA TABLE DES ID VUS EST PLEINE : AU-DELA DE CE POINT, UN
+      *    NOUVEL ID DISTINCT N'EST PLUS MEMORISE ET UN DOUBLON LE
+      *    CONCERNANT NE SERAIT PLUS DETECTE. ON LE SIGNALE UNE SEULE
+      *    FOIS DANS LE RAPPORT DOUBLONS, POUR NE PAS LE CONFONDRE AVEC
+      *    UNE VALIDATION PROPRE.
+           MOVE 1 TO WS-TABLE-SATUREE
+           MOVE SPACES TO LIGNE-DOUBLON
+           STRING 'ATTENTION : TABLE DES ID VUS SATUREE A 5000 - '
+               'LA DETECTION DE DOUBLONS EST INCOMPLETE AU-DELA'
+               DELIMITED BY SIZE INTO LIGNE-DOUBLON
+           WRITE LIGNE-DOUBLON.
+       ECRIRE-DOUBLON.
+           ADD 1 TO WS-NB-DOUBLONS
+           MOVE SPACES TO LIGNE-DOUBLON
+           STRING 'ID EN DOUBLE : ' Z-ID
+               ' - VU COMME "' WS-NOM-VU (WS-IDX-VUS)
+               '" PUIS "' Z-NOM '"'
+               DELIMITED BY SIZE INTO LIGNE-DOUBLON
+               ON OVERFLOW
+                   DISPLAY 'ECRIRE-DOUBLON : LIGNE TRONQUEE POUR ID '
+                       Z-ID
+           END-STRING
+           WRITE LIGNE-DOUBLON.
+       ECRIRE-AUDIT-ENTETE.
+           MOVE SPACES TO LIGNE-AUDIT
+           STRING '=== ' WS-AUDIT-SECTION ' ==='
+               DELIMITED BY SIZE INTO LIGNE-AUDIT
+           WRITE LIGNE-AUDIT.
+       ECRIRE-AUDIT-AVANT.
+           MOVE Z-MONTANT TO WS-AUDIT-MONTANT-EDITE
+           MOVE SPACES TO LIGNE-AUDIT
+           STRING 'ID=' Z-ID ' NOM=' Z-NOM
+               ' MONTANT=' WS-AUDIT-MONTANT-EDITE
+               DELIMITED BY SIZE INTO LIGNE-AUDIT
+           WRITE LIGNE-AUDIT.
+       CONTROLE-COHERENCE.
+      *    RAPPROCHEMENT DE DEUX COMPTES INDEPENDANTS DE LA MEME
+      *    DONNEE : WS-NB-ENR (VU DANS NOM PAR VALIDATION-DOUBLONS)
+      *    CONTRE WS-NB-FINALE (ECRIT POUR DE BON DANS SORTIE PAR
+      *    RECOPIER-FINALE). WS-NB-LUS/WS-NB-ECRITS NE CONVIENNENT PAS
+      *    ICI : ILS SONT EGAUX PAR CONSTRUCTION (CHAQUE LECTURE DU
+      *    VA-ET-VIENT EST SUIVIE D'UNE ECRITURE DANS LA MEME PASSE),
+      *    DONC UN ECART NE POURRAIT JAMAIS Y APPARAITRE MEME EN CAS DE
+      *    PERTE REELLE.
+           IF WS-NB-ENR = 0
+      *        REPRISE SUR CHECKPOINT : VALIDATION-DOUBLONS N'A PAS
+      *        TOURNE CETTE FOIS-CI, DONC LE COMPTE D'ORIGINE EST
+      *        INCONNU ET LE RAPPROCHEMENT NE PEUT PAS SE FAIRE.
+               DISPLAY 'CONTROLE LU/ECRIT NON EFFECTUE (REPRISE)'
+           ELSE
+               IF WS-NB-ENR NOT = WS-NB-FINALE
+                   MOVE 'N' TO WS-STATUT-CONTROLE
+                   MOVE 16 TO RETURN-CODE
+                   DISPLAY 'ANOMALIE - ENR VUS ' WS-NB-ENR
+                       ' DIFFERENT DE ENR ECRITS ' WS-NB-FINALE
+               END-IF
+           END-IF.
+       FINALISER-SORTIE.
+      *    ENVELOPPE LE FICHIER QUI PORTE LE RESULTAT DU TRI (NOM OU
+      *    SORTIE, SELON LA DERNIERE BASCULE DE BOOL) ENTRE UN EN-TETE
+      *    ET UNE FIN DE CONTROLE, SANS TOUCHER AU VA-ET-VIENT NOM/
+      *    SORTIE UTILISE PENDANT LE TRI. SORTIE-FINALE N'EST QU'UNE
+      *    ZONE DE TRAVAIL : LE RESULTAT ENVELOPPE EST RAPATRIE DANS
+      *    SORTIE ELLE-MEME PAR COPIER-STAGE-VERS-SORTIE, PUISQUE
+      *    C'EST SORTIE QUE LES TRAITEMENTS AVAL ATTENDENT.
+           MOVE 0 TO WS-NB-FINALE
+           IF BOOL = 1
+               OPEN INPUT SORTIE
+           ELSE
+               OPEN INPUT NOM
+           END-IF
+           OPEN OUTPUT SORTIE-FINALE
+      *    SUR UNE REPRISE, VALIDATION-DOUBLONS (SEULE A OUVRIR AUDIT EN
+      *    OUTPUT) N'A PAS TOURNE : SI LE DSN AUDIT DE LA PRECEDENTE
+      *    EXECUTION N'EST PLUS LA (ARCHIVAGE, DSN REPOINTE...), L'OPEN
+      *    EXTEND NE TROUVE RIEN A PROLONGER. ON BASCULE ALORS SUR UN
+      *    OPEN OUTPUT PLUTOT QUE DE LAISSER LE JOB S'ARRETER EN ERREUR
+      *    SUR UN FICHIER QUI N'EST QUE LA PREUVE D'AUDIT, PAS LE TRI
+      *    LUI-MEME.
+           OPEN EXTEND AUDIT
+           IF WS-AUDIT-STATUT NOT = '00'
+               OPEN OUTPUT AUDIT
+           END-IF
+           MOVE 'APRES TRI (SORTIE)' TO WS-AUDIT-SECTION
+           PERFORM ECRIRE-AUDIT-ENTETE
+           PERFORM ECRIRE-ENTETE-FINALE
+           MOVE 0 TO EOF
+           PERFORM LIRE-FINALE
+           PERFORM RECOPIER-FINALE UNTIL EOF = 1
+           PERFORM ECRIRE-QUEUE-FINALE
+           CLOSE SORTIE-FINALE
+           CLOSE AUDIT
+           IF BOOL = 1
+               CLOSE SORTIE
+           ELSE
+               CLOSE NOM
+           END-IF
+           PERFORM COPIER-STAGE-VERS-SORTIE.
+       ECRIRE-ENTETE-FINALE.
+      *    SF-ID = 'HDRCTL' MARQUE UN ENREGISTREMENT D'EN-TETE PLUTOT
+      *    QU'UN DETAIL (AUCUN F-ID REEL DE CE JEU DE TEST NE FAIT 6
+      *    CARACTERES ALPHABETIQUES). LA DATE DE TRAITEMENT ET LE
+      *    NOMBRE PREVU SONT PORTES PAR SF-NOM/SF-MONTANT, FAUTE DE
+      *    ZONES DEDIEES DANS LE GABARIT DE DETAIL PARTAGE.
+           MOVE SPACES TO ENR-FINALE
+           MOVE 'HDRCTL' TO SF-ID
+           MOVE WS-DATE-DEBUT TO SF-NOM
+      *    NOMBRE PREVU = TOTAL CONSTATE PAR VALIDATION-DOUBLONS (DEPART
+      *    A FROID, OU RESTAURE DU CHECKPOINT SUR UNE REPRISE - VOIR
+      *    CKPT-NB-ENR). SI WS-NB-ENR-INCONNU EST ENCORE A 1 (NI L'UN NI
+      *    L'AUTRE NE S'EST PRODUIT), ON ECRIT LE SENTINELLE TOUT-A-9
+      *    PLUTOT QUE ZERO, POUR NE PAS FAIRE CROIRE A UN FICHIER VIDE
+      *    ALORS QUE LE COMPTE D'ORIGINE EST SIMPLEMENT INCONNU.
+           IF WS-NB-ENR-INCONNU = 1
+               MOVE 999999999.99 TO SF-MONTANT
+           ELSE
+               MOVE WS-NB-ENR TO SF-MONTANT
+           END-IF
+           WRITE ENR-FINALE.
+       LIRE-FINALE.
+           IF BOOL = 1
+               READ SORTIE INTO WS-FINALE-DETAIL
+                   AT END MOVE 1 TO EOF
+               END-READ
+           ELSE
+               READ NOM INTO WS-FINALE-DETAIL
+                   AT END MOVE 1 TO EOF
+               END-READ
+           END-IF.
+       RECOPIER-FINALE.
+           ADD 1 TO WS-NB-FINALE
+           MOVE SPACES TO ENR-FINALE
+           MOVE WF-ID TO SF-ID
+           MOVE WF-NOM TO SF-NOM
+           MOVE WF-MONTANT TO SF-MONTANT
+           WRITE ENR-FINALE
+           PERFORM ECRIRE-AUDIT-APRES
+           PERFORM LIRE-FINALE.
+       ECRIRE-QUEUE-FINALE.
+      *    SF-ID = 'TRLCTL' MARQUE LA FIN DE CONTROLE ; LE NOMBRE ECRIT
+      *    EST PORTE PAR SF-MONTANT, MEME CONVENTION QUE L'EN-TETE.
+           MOVE SPACES TO ENR-FINALE
+           MOVE 'TRLCTL' TO SF-ID
+           MOVE WS-NB-FINALE TO SF-MONTANT
+           WRITE ENR-FINALE.
+       COPIER-STAGE-VERS-SORTIE.
+      *    RAPATRIE LE CONTENU ENVELOPPE (EN-TETE + DETAILS + FIN) DE
+      *    SORTIE-FINALE VERS SORTIE ELLE-MEME : C'EST SORTIE, ET NON
+      *    UN TROISIEME FICHIER, QUE LES TRAITEMENTS AVAL DOIVENT
+      *    TROUVER ENVELOPPE.
+           OPEN INPUT SORTIE-FINALE
+           OPEN OUTPUT SORTIE
+           MOVE 0 TO EOF
+           PERFORM LIRE-STAGE
+           PERFORM RECOPIER-STAGE UNTIL EOF = 1
+           CLOSE SORTIE-FINALE
+           CLOSE SORTIE.
+       LIRE-STAGE.
+           READ SORTIE-FINALE
+               AT END MOVE 1 TO EOF
+           END-READ.
+       RECOPIER-STAGE.
+           WRITE F-SORTIE FROM ENR-FINALE
+           PERFORM LIRE-STAGE.
+       ECRIRE-AUDIT-APRES.
+           MOVE WF-MONTANT TO WS-AUDIT-MONTANT-EDITE
+           MOVE SPACES TO LIGNE-AUDIT
+           STRING 'ID=' WF-ID ' NOM=' WF-NOM
+               ' MONTANT=' WS-AUDIT-MONTANT-EDITE
+               DELIMITED BY SIZE INTO LIGNE-AUDIT
+           WRITE LIGNE-AUDIT.
+       LIRE-PARAMETRES.
+      *    SURCHARGE POSSIBLE PAR VARIABLE D'ENVIRONNEMENT (EQUIVALENT
+      *    D'UNE CARTE DD JCL) ; A DEFAUT ON GARDE LE NOM DE FICHIER
+      *    UTILISE JUSQU'ICI POUR NE PAS CASSER LES TRAITEMENTS EXISTA
+      *    -NTS.
+           ACCEPT WS-NOM-DSN FROM ENVIRONMENT 'EXO15_NOM_DSN'
+           IF WS-NOM-DSN = SPACES
+               MOVE 'EXO15.txt' TO WS-NOM-DSN
+           END-IF
+           ACCEPT WS-SORTIE-DSN FROM ENVIRONMENT 'EXO15_SORTIE_DSN'
+           IF WS-SORTIE-DSN = SPACES
+               MOVE 'EXO15-S.txt' TO WS-SORTIE-DSN
+           END-IF
+           ACCEPT WS-ORDRE FROM ENVIRONMENT 'EXO15_ORDRE'
+           IF NOT ORDRE-CROISSANT AND NOT ORDRE-DECROISSANT
+               MOVE 'A' TO WS-ORDRE
+           END-IF
+           ACCEPT WS-RAPPORT-DSN FROM ENVIRONMENT 'EXO15_RAPPORT_DSN'
+           IF WS-RAPPORT-DSN = SPACES
+               MOVE 'EXO15.RPT' TO WS-RAPPORT-DSN
+           END-IF
+           ACCEPT WS-CKPT-DSN FROM ENVIRONMENT 'EXO15_CKPT_DSN'
+           IF WS-CKPT-DSN = SPACES
+               MOVE 'EXO15.CKPT' TO WS-CKPT-DSN
+           END-IF
+           MOVE SPACES TO WS-CKPT-TMP-DSN
+           STRING WS-CKPT-DSN DELIMITED BY SPACE
+               '.TMP' DELIMITED BY SIZE
+               INTO WS-CKPT-TMP-DSN
+           ACCEPT WS-RESTART FROM ENVIRONMENT 'EXO15_RESTART'
+           IF NOT REPRISE-DEMANDEE AND NOT REPRISE-NON-DEMANDEE
+               MOVE 'N' TO WS-RESTART
+           END-IF
+           ACCEPT WS-DOUBLONS-DSN FROM ENVIRONMENT 'EXO15_DOUBLONS_DSN'
+           IF WS-DOUBLONS-DSN = SPACES
+               MOVE 'EXO15.DUPID' TO WS-DOUBLONS-DSN
+           END-IF
+           ACCEPT WS-FINALE-DSN FROM ENVIRONMENT 'EXO15_FINALE_DSN'
+           IF WS-FINALE-DSN = SPACES
+               MOVE 'EXO15-FINALE.txt' TO WS-FINALE-DSN
+           END-IF
+           ACCEPT WS-MODE-TRI FROM ENVIRONMENT 'EXO15_MODE_TRI'
+           IF NOT MODE-BULLE AND NOT MODE-GROS-VOLUME
+               MOVE 'B' TO WS-MODE-TRI
+           END-IF
+           ACCEPT WS-SORTWORK-DSN FROM ENVIRONMENT 'EXO15_SORTWORK_DSN'
+           IF WS-SORTWORK-DSN = SPACES
+               MOVE 'EXO15.SORTWORK' TO WS-SORTWORK-DSN
+           END-IF
+           ACCEPT WS-AUDIT-DSN FROM ENVIRONMENT 'EXO15_AUDIT_DSN'
+           IF WS-AUDIT-DSN = SPACES
+               MOVE 'EXO15.AUDIT' TO WS-AUDIT-DSN
+           END-IF.
        FIN2.
-           DISPLAY 'Le compteur a effectué ' COMPTEUR-PASSAGE ' passages
-      -     ''.
+      *    RAPPORT DE CONTROLE DE FIN DE TRAITEMENT, A CONSERVER POUR
+      *    LE CAHIER DE QUART / LE TICKET DE BATCH, EN REMPLACEMENT DE
+      *    L'ANCIEN DISPLAY CONSOLE.
+           ACCEPT WS-DATE-FIN FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-FIN FROM TIME
+      *    WS-NB-ENR/WS-NB-FINALE (ET NON WS-NB-LUS/WS-NB-ECRITS, QUI
+      *    CUMULENT CHAQUE PASSAGE DU VA-ET-VIENT ET VALENT DONC UN
+      *    MULTIPLE DU VRAI COMPTE) PORTENT LE NOMBRE D'ENREGISTREMENTS
+      *    VU DANS NOM ET LE NOMBRE REELLEMENT ECRIT DANS SORTIE.
+           MOVE WS-NB-ENR TO WS-NB-ENR-EDITE
+           MOVE WS-NB-FINALE TO WS-NB-FINALE-EDITE
+           MOVE COMPTEUR-PASSAGE TO WS-COMPTEUR-EDITE
+           OPEN OUTPUT RAPPORT
+           MOVE 'EXO15 - RAPPORT DE CONTROLE DE FIN DE TRAITEMENT'
+               TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'DEBUT TRAITEMENT : ' WS-DATE-DEBUT ' ' WS-HEURE-DEBUT
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'FIN   TRAITEMENT : ' WS-DATE-FIN ' ' WS-HEURE-FIN
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE SPACES TO LIGNE-RAPPORT
+           IF WS-NB-ENR = 0
+      *        REPRISE SUR CHECKPOINT : VALIDATION-DOUBLONS N'A PAS
+      *        TOURNE, DONC LE COMPTE D'ORIGINE N'EST PAS DISPONIBLE.
+               STRING 'ENREGISTREMENTS LUS (NOM)    : INCONNU (REPRISE)'
+                   DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           ELSE
+               STRING 'ENREGISTREMENTS LUS (NOM)    : ' WS-NB-ENR-EDITE
+                   DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-IF
+           WRITE LIGNE-RAPPORT
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'ENREGISTREMENTS ECRITS (SORTIE) : '
+               WS-NB-FINALE-EDITE
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE SPACES TO LIGNE-RAPPORT
+           STRING 'NOMBRE DE PASSAGES           : ' WS-COMPTEUR-EDITE
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE SPACES TO LIGNE-RAPPORT
+           IF CONTROLE-OK
+               STRING 'CONTROLE LU/ECRIT : OK'
+                   DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           ELSE
+               STRING 'CONTROLE LU/ECRIT : ANOMALIE'
+                   DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-IF
+           WRITE LIGNE-RAPPORT
+           CLOSE RAPPORT.
        MAIN.
            PERFORM INIT
            PERFORM TRI-BULLE UNTIL EOF = 1
@@ -77,7 +664,15 @@
        TRI-BULLE.
 
            DISPLAY BOOL
-           IF Z-ID < T-ID THEN
+      *    L'ID DEPARTAGE L'ORDRE ; A EGALITE D'ID, ON DEPARTAGE SUR
+      *    LE NOM, POUR QUE LE RESULTAT SOIT TOUJOURS DETERMINISTE.
+      *    WS-ORDRE PERMET DE DEMANDER LE TRI CROISSANT OU DECROISSANT.
+           IF (ORDRE-CROISSANT
+                   AND (Z-ID < T-ID
+                        OR (Z-ID = T-ID AND Z-NOM < T-NOM)))
+              OR (ORDRE-DECROISSANT
+                   AND (Z-ID > T-ID
+                        OR (Z-ID = T-ID AND Z-NOM > T-NOM))) THEN
                MOVE TAMPON TO ZONE-G
                PERFORM ECRITURE
                MOVE 0 TO SORTIR
@@ -94,7 +689,32 @@
            PERFORM ECRITURE
            ADD 1 TO COMPTEUR-PASSAGE
 
-           CLOSE NOM SORTIE.
+           CLOSE NOM SORTIE
+           PERFORM ECRIRE-CHECKPOINT.
+       ECRIRE-CHECKPOINT.
+      *    SAUVEGARDE DU PASSAGE ET DU BOOL COURANT, POUR PERMETTRE UNE
+      *    REPRISE (VOIR REPRISE-CHECKPOINT) SI LE JOB S'ARRETE AVANT LE
+      *    PASSAGE SUIVANT. ON ECRIT D'ABORD DANS CHECKPOINT-TMP, ET ON
+      *    NE RENOMME SUR CHECKPOINT QU'UNE FOIS CE NOUVEAU CONTENU AU
+      *    COMPLET SUR DISQUE : UN OPEN OUTPUT DIRECT SUR CHECKPOINT
+      *    TRONQUERAIT LE DERNIER CHECKPOINT VALIDE AVANT D'AVOIR ECRIT
+      *    LE NOUVEAU, ET UN JOB TUE ENTRE LES DEUX PERDRAIT LA REPRISE
+      *    AU LIEU DE LA PRESERVER.
+           MOVE COMPTEUR-PASSAGE TO CKPT-COMPTEUR-PASSAGE-TMP
+           MOVE BOOL TO CKPT-BOOL-TMP
+           MOVE WS-NB-LUS TO CKPT-NB-LUS-TMP
+           MOVE WS-NB-ECRITS TO CKPT-NB-ECRITS-TMP
+           MOVE WS-NB-ENR TO CKPT-NB-ENR-TMP
+           OPEN OUTPUT CHECKPOINT-TMP
+           WRITE ENR-CHECKPOINT-TMP
+           CLOSE CHECKPOINT-TMP
+           CALL 'CBL_RENAME_FILE' USING WS-CKPT-TMP-DSN WS-CKPT-DSN.
+       EFFACER-CHECKPOINT.
+      *    LE TRI EST TERMINE ET COHERENT : ON VIDE LE CHECKPOINT POUR
+      *    QU'UN PROCHAIN LANCEMENT AVEC REPRISE NE CROIE PAS QU'UN
+      *    TRI EST RESTE INACHEVE.
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT.
        ECRITURE.
 
            IF BOOL = 1 THEN
@@ -105,7 +725,8 @@
                WRITE ENREG FROM ZONE-G
                END-WRITE
 
-           END-IF.
+           END-IF
+           ADD 1 TO WS-NB-ECRITS.
 
        LECTURE.
 
@@ -119,5 +740,62 @@
                    AT END MOVE 1 TO EOF
                END-READ
 
+           END-IF
+           IF EOF = 0
+               ADD 1 TO WS-NB-LUS
+           END-IF.
+       MODE-HAUT-VOLUME.
+      *    MODE GROS VOLUME : AU LIEU D'ENCHAINER DES PASSAGES COMPLETS
+      *    DE TRI A BULLE (COUTEUX AU-DELA DE QUELQUES CENTAINES
+      *    D'ENREGISTREMENTS), ON CONFIE LE TRI AU MOTEUR SORT DE
+      *    L'ENVIRONNEMENT, VIA UNE PROCEDURE D'ENTREE ET DE SORTIE QUI
+      *    TIENNENT LES MEMES COMPTEURS LUS/ECRITS QUE LE TRI A BULLE,
+      *    POUR QUE LE CONTROLE DE COHERENCE ET LE RAPPORT DE FIN
+      *    RESTENT VALABLES DANS LES DEUX MODES.
+           IF ORDRE-CROISSANT
+               SORT SD-FICHIER ON ASCENDING KEY SD-ID SD-NOM
+                   INPUT PROCEDURE IS MODE-HV-ENTREE
+                   OUTPUT PROCEDURE IS MODE-HV-SORTIE
+           ELSE
+               SORT SD-FICHIER ON DESCENDING KEY SD-ID SD-NOM
+                   INPUT PROCEDURE IS MODE-HV-ENTREE
+                   OUTPUT PROCEDURE IS MODE-HV-SORTIE
+           END-IF
+           MOVE 1 TO COMPTEUR-PASSAGE
+      *    LE RESULTAT DU MODE GROS VOLUME EST TOUJOURS ECRIT DANS
+      *    SORTIE (VOIR MODE-HV-SORTIE) : BOOL=1 EST LA MEME CONVENTION
+      *    QUE DANS INIT POUR DIRE A FINALISER-SORTIE OU LE TROUVER.
+           MOVE 1 TO BOOL.
+       MODE-HV-ENTREE.
+           OPEN INPUT NOM
+           MOVE 0 TO EOF
+           READ NOM
+               AT END MOVE 1 TO EOF
+           END-READ
+           IF EOF = 0
+               ADD 1 TO WS-NB-LUS
+           END-IF
+           PERFORM MODE-HV-LIBERER-LIGNE UNTIL EOF = 1
+           CLOSE NOM.
+       MODE-HV-LIBERER-LIGNE.
+           RELEASE SD-ENREG FROM ENREG
+           READ NOM
+               AT END MOVE 1 TO EOF
+           END-READ
+           IF EOF = 0
+               ADD 1 TO WS-NB-LUS
+           END-IF.
+       MODE-HV-SORTIE.
+           OPEN OUTPUT SORTIE
+           MOVE 0 TO EOF
+           PERFORM MODE-HV-RETOUR-LIGNE UNTIL EOF = 1
+           CLOSE SORTIE.
+       MODE-HV-RETOUR-LIGNE.
+           RETURN SD-FICHIER RECORD INTO F-SORTIE
+               AT END MOVE 1 TO EOF
+           END-RETURN
+           IF EOF = 0
+               WRITE F-SORTIE
+               ADD 1 TO WS-NB-ECRITS
            END-IF.
        END PROGRAM Exo15.
